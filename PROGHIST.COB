@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "PROGRAM-HISTORY".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PROGRAM-CODE
+               ASSIGN TO DISK
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS PROGRAM-IP.
+           SELECT HISTORY-FILE
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               FILE STATUS IS HIST-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD PROGRAM-CODE.
+           COPY PROGCREC.
+       FD HISTORY-FILE.
+           COPY HISTREC.
+
+       WORKING-STORAGE SECTION.
+       01 PH-STATE PIC 9(2) VALUE 0.
+           88 PH-DONE VALUE 10.
+       01 PROGRAM-IP PIC 999.
+       01 PH-TIMESTAMP PIC X(16).
+       01 PH-DATE PIC 9(8).
+       01 PH-TIME PIC 9(8).
+       01 HIST-FILE-STATUS PIC XX VALUE SPACES.
+           88 HIST-FILE-NOT-FOUND VALUE "35".
+       01 PH-WRITE-FAILED-SW PIC X VALUE "N".
+           88 PH-WRITE-FAILED VALUE "Y".
+
+       LINKAGE SECTION.
+       01 PH-PROGRAM-NAME PIC X(16).
+       01 PH-START-IP PIC 999.
+       01 PH-REQUESTING-USER PIC X(40).
+       01 PH-TIMESTAMP-OUT PIC X(16).
+       01 PH-RESULT PIC X.
+           88 PH-SNAPSHOT-OK VALUE "Y".
+
+       PROCEDURE DIVISION USING PH-PROGRAM-NAME, PH-START-IP,
+                                PH-REQUESTING-USER, PH-TIMESTAMP-OUT,
+                                PH-RESULT.
+           ACCEPT PH-DATE FROM DATE YYYYMMDD.
+           ACCEPT PH-TIME FROM TIME.
+           STRING PH-DATE, PH-TIME DELIMITED BY SIZE
+                  INTO PH-TIMESTAMP.
+           MOVE PH-TIMESTAMP TO PH-TIMESTAMP-OUT.
+           SET PH-SNAPSHOT-OK TO TRUE.
+           PERFORM OPEN-HISTORY-FILE.
+           MOVE PH-START-IP TO PROGRAM-IP.
+           PERFORM SNAPSHOT-NODE UNTIL PH-DONE.
+           CLOSE PROGRAM-CODE.
+           CLOSE HISTORY-FILE.
+           IF PH-WRITE-FAILED THEN
+               MOVE "N" TO PH-RESULT.
+           EXIT PROGRAM.
+
+       OPEN-HISTORY-FILE.
+           OPEN INPUT PROGRAM-CODE.
+           OPEN I-O HISTORY-FILE.
+           IF HIST-FILE-NOT-FOUND THEN
+               OPEN OUTPUT HISTORY-FILE
+               CLOSE HISTORY-FILE
+               OPEN I-O HISTORY-FILE.
+
+       SNAPSHOT-NODE.
+           READ PROGRAM-CODE RECORD
+               AT END MOVE 10 TO PH-STATE.
+           IF NOT PH-DONE THEN
+               MOVE PH-PROGRAM-NAME TO HIST-NAME
+               MOVE PH-TIMESTAMP TO HIST-TIMESTAMP
+               MOVE PROGRAM-IP TO HIST-IP
+               MOVE INSTRUCTION-RECORD TO HIST-INSTRUCTION-RECORD
+               MOVE PREV-IP TO HIST-PREV-IP
+               MOVE NEXT-IP TO HIST-NEXT-IP
+               MOVE PH-REQUESTING-USER TO HIST-REQUESTING-USER
+               WRITE HISTORY-RECORD
+                   INVALID KEY
+                       SET PH-WRITE-FAILED TO TRUE
+               END-WRITE
+               IF NEXT-IP OF PROGRAM-RECORD IS EQUAL TO 999 THEN
+                   MOVE 10 TO PH-STATE
+               ELSE
+                   MOVE NEXT-IP OF PROGRAM-RECORD TO PROGRAM-IP.
