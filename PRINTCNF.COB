@@ -16,7 +16,9 @@
                RECORD KEY IS USER-NAME.
            SELECT CHANNELS
                ASSIGN TO DISK
-               ORGANIZATION IS SEQUENTIAL.
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CHANNEL-NAME.
            SELECT PROGRAM-INDEX
                ASSIGN TO DISK
                ORGANIZATION IS INDEXED
@@ -31,30 +33,31 @@
        DATA DIVISION.
        FILE SECTION.
        FD CONFIG.
-       01 CONFIG-RECORD.
-           03 CONFIG-KEY PIC X(16).
-           03 CONFIG-VALUE PIC X(64).
+           COPY CONFIGREC.
        FD USERS.
-       01 USER-RECORD.
-           03 USER-NAME PIC X(40).
-           03 USER-LEVEL PIC 9(2).
+           COPY USERREC.
        FD CHANNELS.
-       01 CHANNEL-RECORD.
-           03 CHANNEL-NAME PIC X(50).
+           COPY CHANREC.
        FD PROGRAM-INDEX.
-       01 INDEX-ENTRY.
-           03 NAME PIC X(16).
-           03 ADDR PIC 999.
+           COPY PROGXREC.
        FD PROGRAM-CODE.
-       01 PROGRAM-RECORD.
-           03 INSTRUCTION-RECORD PIC X(999).
-           03 PREV-IP PIC 999.
-           03 NEXT-IP PIC 999.
+           COPY PROGCREC.
 
        WORKING-STORAGE SECTION.
        01 STATE PIC 9(2) VALUE 0.
            88 DONE VALUE 10.
        01 PROGRAM-IP PIC 999.
+       01 DECOMP-DEPTH PIC 99 VALUE 0.
+       01 DECOMP-WIDTH PIC 999 VALUE 0.
+       01 DECOMP-IP PIC 999.
+       01 DECOMP-INDENT PIC X(199) VALUE SPACES.
+       01 DECOMP-INSTRUCTION PIC X.
+           88 DECOMP-BEGIN VALUE "(".
+           88 DECOMP-END VALUE ")".
+           88 DECOMP-ESCAPE VALUE "$".
+       01 DECOMP-TOKEN PIC X(6).
+           88 DECOMP-LSQB VALUE "LSQB".
+           88 DECOMP-RSQB VALUE "RSQB".
 
        PROCEDURE DIVISION.
            DISPLAY "CONFIGURATION ENTRIES.".
@@ -76,6 +79,11 @@
            OPEN INPUT PROGRAM-INDEX, PROGRAM-CODE.
            PERFORM PRINT-PROGRAM UNTIL DONE.
            CLOSE PROGRAM-INDEX, PROGRAM-CODE.
+           DISPLAY "PROGRAMS (DECOMPILED).".
+           MOVE 0 TO STATE.
+           OPEN INPUT PROGRAM-INDEX, PROGRAM-CODE.
+           PERFORM PRETTY-PRINT-PROGRAM UNTIL DONE.
+           CLOSE PROGRAM-INDEX, PROGRAM-CODE.
            EXIT PROGRAM.
 
        PRINT-CONFIG-ENTRY.
@@ -100,7 +108,8 @@
            READ PROGRAM-INDEX NEXT RECORD
                AT END MOVE 10 TO STATE.
            IF NOT DONE THEN
-               DISPLAY NAME OF INDEX-ENTRY
+               DISPLAY NAME OF INDEX-ENTRY, " LEVEL ",
+                       MIN-LEVEL OF INDEX-ENTRY
                MOVE ADDR OF INDEX-ENTRY TO PROGRAM-IP
                PERFORM PRINT-INSTRUCTION UNTIL DONE
                MOVE 0 TO STATE.
@@ -115,3 +124,48 @@
                    MOVE 10 TO STATE
                ELSE
                    MOVE NEXT-IP OF PROGRAM-RECORD TO PROGRAM-IP.
+
+       PRETTY-PRINT-PROGRAM.
+           READ PROGRAM-INDEX NEXT RECORD
+               AT END MOVE 10 TO STATE.
+           IF NOT DONE THEN
+               DISPLAY NAME OF INDEX-ENTRY
+               MOVE ADDR OF INDEX-ENTRY TO PROGRAM-IP
+               MOVE 0 TO DECOMP-DEPTH
+               PERFORM DECOMPILE-INSTRUCTION UNTIL DONE
+               MOVE 0 TO STATE.
+
+       DECOMPILE-INSTRUCTION.
+           READ PROGRAM-CODE RECORD
+               AT END MOVE 10 TO STATE.
+           IF NOT DONE THEN
+               PERFORM RESOLVE-DECOMP-TOKEN
+               IF DECOMP-END AND DECOMP-DEPTH IS GREATER THAN 0 THEN
+                   SUBTRACT 1 FROM DECOMP-DEPTH
+               COMPUTE DECOMP-WIDTH = DECOMP-DEPTH * 2 + 1
+               DISPLAY PROGRAM-IP, ". ",
+                       DECOMP-INDENT(1:DECOMP-WIDTH), DECOMP-INSTRUCTION
+               IF DECOMP-BEGIN THEN
+                   ADD 1 TO DECOMP-DEPTH
+               IF NEXT-IP OF PROGRAM-RECORD IS EQUAL TO 999 THEN
+                   MOVE 10 TO STATE
+               ELSE
+                   MOVE NEXT-IP OF PROGRAM-RECORD TO PROGRAM-IP.
+
+       RESOLVE-DECOMP-TOKEN.
+           MOVE 1 TO DECOMP-IP.
+           UNSTRING INSTRUCTION-RECORD INTO DECOMP-INSTRUCTION
+                    WITH POINTER DECOMP-IP.
+           IF DECOMP-ESCAPE THEN
+               UNSTRING INSTRUCTION-RECORD DELIMITED BY "$"
+                        INTO DECOMP-TOKEN
+                        WITH POINTER DECOMP-IP
+               IF DECOMP-TOKEN IS EQUAL TO SPACES OR
+                  DECOMP-TOKEN IS EQUAL TO "NUL" THEN
+                   MOVE "$" TO DECOMP-INSTRUCTION
+               ELSE IF DECOMP-LSQB THEN
+                   MOVE "(" TO DECOMP-INSTRUCTION
+               ELSE IF DECOMP-RSQB THEN
+                   MOVE ")" TO DECOMP-INSTRUCTION
+               ELSE
+                   MOVE SPACE TO DECOMP-INSTRUCTION.
