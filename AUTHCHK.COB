@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "AUTH-CHECK".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USERS
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-NAME.
+           SELECT PROGRAM-INDEX
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NAME OF INDEX-ENTRY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD USERS.
+           COPY USERREC.
+       FD PROGRAM-INDEX.
+           COPY PROGXREC.
+
+       WORKING-STORAGE SECTION.
+       01 FOUND-USER PIC X VALUE "N".
+           88 USER-FOUND VALUE "Y".
+       01 FOUND-PROGRAM PIC X VALUE "N".
+           88 PROGRAM-FOUND VALUE "Y".
+       01 AUTH-LEVEL-TEXT PIC ZZ.
+       01 AUTH-REQ-LEVEL-TEXT PIC ZZ.
+
+       LINKAGE SECTION.
+       01 AUTH-USER-NAME PIC X(40).
+       01 AUTH-PROGRAM-NAME PIC X(16).
+       01 AUTH-ACTION PIC X.
+           88 AUTH-ACTION-RUN VALUE "R".
+           88 AUTH-ACTION-EDIT VALUE "E".
+       01 AUTH-RESULT PIC X.
+           88 AUTH-GRANTED VALUE "Y".
+           88 AUTH-DENIED VALUE "N".
+       01 AUTH-MESSAGE PIC X(120).
+
+       PROCEDURE DIVISION USING AUTH-USER-NAME, AUTH-PROGRAM-NAME,
+                                AUTH-ACTION, AUTH-RESULT, AUTH-MESSAGE.
+           SET AUTH-DENIED TO TRUE.
+           MOVE SPACES TO AUTH-MESSAGE.
+           MOVE "N" TO FOUND-USER.
+           MOVE "N" TO FOUND-PROGRAM.
+           OPEN INPUT USERS, PROGRAM-INDEX.
+           MOVE AUTH-USER-NAME TO USER-NAME.
+           READ USERS RECORD
+               INVALID KEY
+                   MOVE "N" TO FOUND-USER
+               NOT INVALID KEY
+                   MOVE "Y" TO FOUND-USER
+           END-READ.
+           MOVE AUTH-PROGRAM-NAME TO NAME OF INDEX-ENTRY.
+           READ PROGRAM-INDEX RECORD
+               INVALID KEY
+                   MOVE "N" TO FOUND-PROGRAM
+               NOT INVALID KEY
+                   MOVE "Y" TO FOUND-PROGRAM
+           END-READ.
+           CLOSE USERS, PROGRAM-INDEX.
+           IF NOT USER-FOUND THEN
+               STRING "UNKNOWN USER ", AUTH-USER-NAME
+                      DELIMITED BY SIZE INTO AUTH-MESSAGE
+           ELSE IF NOT PROGRAM-FOUND THEN
+               STRING "UNKNOWN PROGRAM ", AUTH-PROGRAM-NAME
+                      DELIMITED BY SIZE INTO AUTH-MESSAGE
+           ELSE IF USER-LEVEL IS LESS THAN MIN-LEVEL OF INDEX-ENTRY THEN
+               MOVE USER-LEVEL TO AUTH-LEVEL-TEXT
+               MOVE MIN-LEVEL OF INDEX-ENTRY TO AUTH-REQ-LEVEL-TEXT
+               STRING "PROGRAM ", AUTH-PROGRAM-NAME DELIMITED BY SPACE,
+                      " REQUIRES LEVEL ", AUTH-REQ-LEVEL-TEXT,
+                      ", USER ", AUTH-USER-NAME DELIMITED BY SPACE,
+                      " IS LEVEL ", AUTH-LEVEL-TEXT
+                      DELIMITED BY SIZE INTO AUTH-MESSAGE
+           ELSE
+               SET AUTH-GRANTED TO TRUE.
+           EXIT PROGRAM.
