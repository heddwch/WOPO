@@ -0,0 +1,512 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "PROG-MAINT".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONFIG
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONFIG-KEY
+               FILE STATUS IS CONFIG-FILE-STATUS.
+           SELECT USERS
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USER-NAME
+               FILE STATUS IS USER-FILE-STATUS.
+           SELECT CHANNELS
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CHANNEL-NAME
+               FILE STATUS IS CHANNEL-FILE-STATUS.
+           SELECT PROGRAM-INDEX
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NAME OF INDEX-ENTRY
+               FILE STATUS IS PROGRAM-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CONFIG.
+           COPY CONFIGREC.
+       FD USERS.
+           COPY USERREC.
+       FD CHANNELS.
+           COPY CHANREC.
+       FD PROGRAM-INDEX.
+           COPY PROGXREC.
+
+       WORKING-STORAGE SECTION.
+       01 CONFIG-FILE-STATUS PIC XX VALUE SPACES.
+           88 CONFIG-FILE-NOT-FOUND VALUE "35".
+       01 USER-FILE-STATUS PIC XX VALUE SPACES.
+           88 USER-FILE-NOT-FOUND VALUE "35".
+       01 CHANNEL-FILE-STATUS PIC XX VALUE SPACES.
+           88 CHANNEL-FILE-NOT-FOUND VALUE "35".
+       01 PROGRAM-FILE-STATUS PIC XX VALUE SPACES.
+           88 PROGRAM-FILE-NOT-FOUND VALUE "35".
+       01 OLD-PROGRAM-ADDR PIC 999.
+       01 PH-TIMESTAMP-OUT PIC X(16).
+       01 PH-RESULT-L PIC X.
+           88 PH-SNAPSHOT-OK-L VALUE "Y".
+       01 NEW-PROGRAM-LEVEL PIC 9(2).
+       01 REQ-USER-LEVEL PIC 9(2).
+       01 TARGET-USER-LEVEL PIC 9(2).
+       01 NEW-USER-LEVEL PIC 9(2).
+       01 OVERRIDE-IDX PIC 99 VALUE 0.
+       01 OVERRIDE-FOUND-SW PIC X VALUE "N".
+           88 OVERRIDE-FOUND VALUE "Y".
+       01 AUTH-USER-NAME-L PIC X(40).
+       01 AUTH-PROGRAM-NAME-L PIC X(16).
+       01 AUTH-ACTION-L PIC X.
+           88 AUTH-EDIT-L VALUE "E".
+       01 AUTH-RESULT-L PIC X.
+           88 AUTH-GRANTED-L VALUE "Y".
+       01 AUTH-MESSAGE-L PIC X(120).
+
+       LINKAGE SECTION.
+       01 PM-FILE-CODE PIC X.
+           88 PM-FILE-CONFIG VALUE "C".
+           88 PM-FILE-USER VALUE "U".
+           88 PM-FILE-CHANNEL VALUE "H".
+           88 PM-FILE-PROGRAM VALUE "P".
+           88 PM-FILE-CHANNEL-OVERRIDE VALUE "O".
+       01 PM-ACTION-CODE PIC X.
+           88 PM-ACTION-ADD VALUE "A".
+           88 PM-ACTION-CHANGE VALUE "U".
+           88 PM-ACTION-REMOVE VALUE "D".
+       01 PM-REQUESTING-USER PIC X(40).
+       01 PM-KEY PIC X(50).
+       01 PM-VALUE-1 PIC X(64).
+       01 PM-VALUE-2 PIC X(64).
+       01 PM-RESULT PIC X.
+           88 PM-OK VALUE "Y".
+           88 PM-FAILED VALUE "N".
+       01 PM-MESSAGE PIC X(120).
+
+       PROCEDURE DIVISION USING PM-FILE-CODE, PM-ACTION-CODE,
+                                PM-REQUESTING-USER, PM-KEY, PM-VALUE-1,
+                                PM-VALUE-2, PM-RESULT, PM-MESSAGE.
+           SET PM-FAILED TO TRUE.
+           MOVE SPACES TO PM-MESSAGE.
+           IF PM-FILE-CONFIG THEN
+               PERFORM MAINTAIN-CONFIG
+           ELSE IF PM-FILE-USER THEN
+               PERFORM MAINTAIN-USER
+           ELSE IF PM-FILE-CHANNEL THEN
+               PERFORM MAINTAIN-CHANNEL
+           ELSE IF PM-FILE-PROGRAM THEN
+               PERFORM MAINTAIN-PROGRAM
+           ELSE IF PM-FILE-CHANNEL-OVERRIDE THEN
+               PERFORM MAINTAIN-CHANNEL-OVERRIDE
+           ELSE
+               MOVE "UNKNOWN FILE CODE" TO PM-MESSAGE.
+           EXIT PROGRAM.
+
+       MAINTAIN-CONFIG.
+           OPEN I-O CONFIG.
+           IF CONFIG-FILE-NOT-FOUND THEN
+               OPEN OUTPUT CONFIG
+               CLOSE CONFIG
+               OPEN I-O CONFIG.
+           MOVE PM-KEY(1:16) TO CONFIG-KEY.
+           IF PM-ACTION-ADD THEN
+               MOVE PM-VALUE-1 TO CONFIG-VALUE
+               WRITE CONFIG-RECORD
+                   INVALID KEY
+                       MOVE "CONFIG KEY ALREADY EXISTS" TO PM-MESSAGE
+                   NOT INVALID KEY
+                       SET PM-OK TO TRUE
+               END-WRITE
+           ELSE IF PM-ACTION-CHANGE THEN
+               READ CONFIG RECORD
+                   INVALID KEY
+                       MOVE "CONFIG KEY NOT FOUND" TO PM-MESSAGE
+                   NOT INVALID KEY
+                       MOVE PM-VALUE-1 TO CONFIG-VALUE
+                       REWRITE CONFIG-RECORD
+                           INVALID KEY
+                               MOVE "UNABLE TO REWRITE CONFIG"
+                                    TO PM-MESSAGE
+                           NOT INVALID KEY
+                               SET PM-OK TO TRUE
+                       END-REWRITE
+               END-READ
+           ELSE IF PM-ACTION-REMOVE THEN
+               DELETE CONFIG RECORD
+                   INVALID KEY
+                       MOVE "CONFIG KEY NOT FOUND" TO PM-MESSAGE
+                   NOT INVALID KEY
+                       SET PM-OK TO TRUE
+               END-DELETE
+           ELSE
+               MOVE "UNKNOWN ACTION CODE" TO PM-MESSAGE.
+           CLOSE CONFIG.
+
+       MAINTAIN-USER.
+           PERFORM AUTHORIZE-USER-MAINTAIN.
+           IF NOT PM-FAILED THEN
+               OPEN I-O USERS
+               IF USER-FILE-NOT-FOUND THEN
+                   OPEN OUTPUT USERS
+                   CLOSE USERS
+                   OPEN I-O USERS
+               END-IF
+               MOVE PM-KEY(1:40) TO USER-NAME
+               IF PM-ACTION-ADD THEN
+                   MOVE PM-VALUE-1(1:2) TO USER-LEVEL
+                   WRITE USER-RECORD
+                       INVALID KEY
+                           MOVE "USER ALREADY EXISTS" TO PM-MESSAGE
+                       NOT INVALID KEY
+                           SET PM-OK TO TRUE
+                   END-WRITE
+               ELSE IF PM-ACTION-CHANGE THEN
+                   READ USERS RECORD
+                       INVALID KEY
+                           MOVE "USER NOT FOUND" TO PM-MESSAGE
+                       NOT INVALID KEY
+                           MOVE PM-VALUE-1(1:2) TO USER-LEVEL
+                           REWRITE USER-RECORD
+                               INVALID KEY
+                                   MOVE "UNABLE TO REWRITE USER"
+                                        TO PM-MESSAGE
+                               NOT INVALID KEY
+                                   SET PM-OK TO TRUE
+                           END-REWRITE
+                   END-READ
+               ELSE IF PM-ACTION-REMOVE THEN
+                   DELETE USERS RECORD
+                       INVALID KEY
+                           MOVE "USER NOT FOUND" TO PM-MESSAGE
+                       NOT INVALID KEY
+                           SET PM-OK TO TRUE
+                   END-DELETE
+               ELSE
+                   MOVE "UNKNOWN ACTION CODE" TO PM-MESSAGE
+               END-IF
+               CLOSE USERS
+           END-IF.
+
+       AUTHORIZE-USER-MAINTAIN.
+           OPEN INPUT USERS.
+           IF USER-FILE-NOT-FOUND THEN
+               CLOSE USERS
+               MOVE "UNKNOWN USER" TO PM-MESSAGE
+               SET PM-FAILED TO TRUE
+           ELSE
+               MOVE PM-REQUESTING-USER TO USER-NAME
+               READ USERS RECORD
+                   INVALID KEY
+                       MOVE "UNKNOWN USER" TO PM-MESSAGE
+                       SET PM-FAILED TO TRUE
+                   NOT INVALID KEY
+                       MOVE USER-LEVEL TO REQ-USER-LEVEL
+                       PERFORM CHECK-USER-MAINTAIN-LEVEL
+               END-READ
+               CLOSE USERS.
+
+       CHECK-USER-MAINTAIN-LEVEL.
+           IF PM-ACTION-ADD THEN
+               MOVE PM-VALUE-1(1:2) TO NEW-USER-LEVEL
+               IF NEW-USER-LEVEL IS GREATER THAN REQ-USER-LEVEL THEN
+                   MOVE "USER LEVEL TOO LOW TO GRANT THAT LEVEL"
+                        TO PM-MESSAGE
+                   SET PM-FAILED TO TRUE
+               ELSE
+                   CONTINUE
+           ELSE
+               MOVE PM-KEY(1:40) TO USER-NAME
+               READ USERS RECORD
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       MOVE USER-LEVEL TO TARGET-USER-LEVEL
+                       PERFORM CHECK-USER-MAINTAIN-TARGET
+               END-READ.
+
+       CHECK-USER-MAINTAIN-TARGET.
+           IF TARGET-USER-LEVEL IS GREATER THAN REQ-USER-LEVEL THEN
+               MOVE "USER LEVEL TOO LOW FOR THAT USER" TO PM-MESSAGE
+               SET PM-FAILED TO TRUE
+           ELSE IF PM-ACTION-CHANGE THEN
+               MOVE PM-VALUE-1(1:2) TO NEW-USER-LEVEL
+               IF NEW-USER-LEVEL IS GREATER THAN REQ-USER-LEVEL THEN
+                   MOVE "USER LEVEL TOO LOW TO GRANT THAT LEVEL"
+                        TO PM-MESSAGE
+                   SET PM-FAILED TO TRUE
+               ELSE
+                   CONTINUE
+           ELSE
+               CONTINUE.
+
+       MAINTAIN-CHANNEL.
+           OPEN I-O CHANNELS.
+           IF CHANNEL-FILE-NOT-FOUND THEN
+               OPEN OUTPUT CHANNELS
+               CLOSE CHANNELS
+               OPEN I-O CHANNELS.
+           MOVE PM-KEY(1:50) TO CHANNEL-NAME.
+           IF PM-ACTION-ADD THEN
+               MOVE PM-VALUE-1(1:16) TO CHANNEL-PROGRAM
+               MOVE 0 TO CHANNEL-OVERRIDE-COUNT
+               WRITE CHANNEL-RECORD
+                   INVALID KEY
+                       MOVE "CHANNEL ALREADY EXISTS" TO PM-MESSAGE
+                   NOT INVALID KEY
+                       SET PM-OK TO TRUE
+               END-WRITE
+           ELSE IF PM-ACTION-CHANGE THEN
+               READ CHANNELS RECORD
+                   INVALID KEY
+                       MOVE "CHANNEL NOT FOUND" TO PM-MESSAGE
+                   NOT INVALID KEY
+                       MOVE PM-VALUE-1(1:16) TO CHANNEL-PROGRAM
+                       REWRITE CHANNEL-RECORD
+                           INVALID KEY
+                               MOVE "UNABLE TO REWRITE CHANNEL"
+                                    TO PM-MESSAGE
+                           NOT INVALID KEY
+                               SET PM-OK TO TRUE
+                       END-REWRITE
+               END-READ
+           ELSE IF PM-ACTION-REMOVE THEN
+               DELETE CHANNELS RECORD
+                   INVALID KEY
+                       MOVE "CHANNEL NOT FOUND" TO PM-MESSAGE
+                   NOT INVALID KEY
+                       SET PM-OK TO TRUE
+               END-DELETE
+           ELSE
+               MOVE "UNKNOWN ACTION CODE" TO PM-MESSAGE.
+           CLOSE CHANNELS.
+
+       MAINTAIN-CHANNEL-OVERRIDE.
+           OPEN I-O CHANNELS.
+           IF CHANNEL-FILE-NOT-FOUND THEN
+               OPEN OUTPUT CHANNELS
+               CLOSE CHANNELS
+               OPEN I-O CHANNELS.
+           MOVE PM-KEY(1:50) TO CHANNEL-NAME.
+           READ CHANNELS RECORD
+               INVALID KEY
+                   MOVE "CHANNEL NOT FOUND" TO PM-MESSAGE
+               NOT INVALID KEY
+                   PERFORM FIND-OVERRIDE-INDEX
+                   IF PM-ACTION-ADD THEN
+                       PERFORM ADD-CHANNEL-OVERRIDE
+                   ELSE IF PM-ACTION-CHANGE THEN
+                       PERFORM CHANGE-CHANNEL-OVERRIDE
+                   ELSE IF PM-ACTION-REMOVE THEN
+                       PERFORM REMOVE-CHANNEL-OVERRIDE
+                   ELSE
+                       MOVE "UNKNOWN ACTION CODE" TO PM-MESSAGE
+           END-READ.
+           CLOSE CHANNELS.
+
+       FIND-OVERRIDE-INDEX.
+           MOVE "N" TO OVERRIDE-FOUND-SW.
+           MOVE 1 TO OVERRIDE-IDX.
+           PERFORM SCAN-CHANNEL-OVERRIDE
+               UNTIL OVERRIDE-IDX IS GREATER THAN CHANNEL-OVERRIDE-COUNT
+                  OR OVERRIDE-FOUND.
+
+       SCAN-CHANNEL-OVERRIDE.
+           IF CHANNEL-OVERRIDE-KEY(OVERRIDE-IDX) IS EQUAL TO
+              PM-VALUE-1(1:16) THEN
+               SET OVERRIDE-FOUND TO TRUE
+           ELSE
+               ADD 1 TO OVERRIDE-IDX.
+
+       ADD-CHANNEL-OVERRIDE.
+           IF OVERRIDE-FOUND THEN
+               MOVE "OVERRIDE KEY ALREADY EXISTS" TO PM-MESSAGE
+           ELSE IF CHANNEL-OVERRIDE-COUNT IS GREATER THAN OR EQUAL
+                   TO 10 THEN
+               MOVE "CHANNEL OVERRIDE TABLE IS FULL" TO PM-MESSAGE
+           ELSE
+               ADD 1 TO CHANNEL-OVERRIDE-COUNT
+               MOVE PM-VALUE-1(1:16) TO
+                    CHANNEL-OVERRIDE-KEY(CHANNEL-OVERRIDE-COUNT)
+               MOVE PM-VALUE-2 TO
+                    CHANNEL-OVERRIDE-VALUE(CHANNEL-OVERRIDE-COUNT)
+               REWRITE CHANNEL-RECORD
+                   INVALID KEY
+                       MOVE "UNABLE TO REWRITE CHANNEL" TO PM-MESSAGE
+                   NOT INVALID KEY
+                       SET PM-OK TO TRUE
+               END-REWRITE.
+
+       CHANGE-CHANNEL-OVERRIDE.
+           IF NOT OVERRIDE-FOUND THEN
+               MOVE "OVERRIDE KEY NOT FOUND" TO PM-MESSAGE
+           ELSE
+               MOVE PM-VALUE-2 TO CHANNEL-OVERRIDE-VALUE(OVERRIDE-IDX)
+               REWRITE CHANNEL-RECORD
+                   INVALID KEY
+                       MOVE "UNABLE TO REWRITE CHANNEL" TO PM-MESSAGE
+                   NOT INVALID KEY
+                       SET PM-OK TO TRUE
+               END-REWRITE.
+
+       REMOVE-CHANNEL-OVERRIDE.
+           IF NOT OVERRIDE-FOUND THEN
+               MOVE "OVERRIDE KEY NOT FOUND" TO PM-MESSAGE
+           ELSE
+               PERFORM SHIFT-OVERRIDE-DOWN
+                   VARYING OVERRIDE-IDX FROM OVERRIDE-IDX BY 1
+                   UNTIL OVERRIDE-IDX IS GREATER THAN OR EQUAL TO
+                         CHANNEL-OVERRIDE-COUNT
+               SUBTRACT 1 FROM CHANNEL-OVERRIDE-COUNT
+               REWRITE CHANNEL-RECORD
+                   INVALID KEY
+                       MOVE "UNABLE TO REWRITE CHANNEL" TO PM-MESSAGE
+                   NOT INVALID KEY
+                       SET PM-OK TO TRUE
+               END-REWRITE.
+
+       SHIFT-OVERRIDE-DOWN.
+           MOVE CHANNEL-OVERRIDE-KEY(OVERRIDE-IDX + 1) TO
+                CHANNEL-OVERRIDE-KEY(OVERRIDE-IDX)
+           MOVE CHANNEL-OVERRIDE-VALUE(OVERRIDE-IDX + 1) TO
+                CHANNEL-OVERRIDE-VALUE(OVERRIDE-IDX).
+
+       MAINTAIN-PROGRAM.
+           IF PM-ACTION-ADD THEN
+               PERFORM AUTHORIZE-PROGRAM-ADD
+           ELSE
+               PERFORM AUTHORIZE-PROGRAM-EDIT
+           END-IF.
+           IF NOT PM-FAILED THEN
+               OPEN I-O PROGRAM-INDEX
+               IF PROGRAM-FILE-NOT-FOUND THEN
+                   OPEN OUTPUT PROGRAM-INDEX
+                   CLOSE PROGRAM-INDEX
+                   OPEN I-O PROGRAM-INDEX
+               END-IF
+               MOVE PM-KEY(1:16) TO NAME OF INDEX-ENTRY
+               IF PM-ACTION-ADD THEN
+                   MOVE PM-VALUE-1(1:2) TO MIN-LEVEL OF INDEX-ENTRY
+                   MOVE PM-VALUE-2(1:3) TO ADDR OF INDEX-ENTRY
+                   WRITE INDEX-ENTRY
+                       INVALID KEY
+                           MOVE "PROGRAM ALREADY EXISTS" TO PM-MESSAGE
+                       NOT INVALID KEY
+                           SET PM-OK TO TRUE
+                   END-WRITE
+               ELSE IF PM-ACTION-CHANGE THEN
+                   READ PROGRAM-INDEX RECORD
+                       INVALID KEY
+                           MOVE "PROGRAM NOT FOUND" TO PM-MESSAGE
+                       NOT INVALID KEY
+                           MOVE ADDR OF INDEX-ENTRY TO OLD-PROGRAM-ADDR
+                           CALL "PROGRAM-HISTORY" USING PM-KEY(1:16),
+                                OLD-PROGRAM-ADDR, PM-REQUESTING-USER,
+                                PH-TIMESTAMP-OUT, PH-RESULT-L
+                           IF NOT PH-SNAPSHOT-OK-L THEN
+                               MOVE "UNABLE TO SNAPSHOT PROGRAM HISTORY"
+                                    TO PM-MESSAGE
+                           ELSE
+                               MOVE PM-VALUE-1(1:2) TO MIN-LEVEL OF
+                                    INDEX-ENTRY
+                               MOVE PM-VALUE-2(1:3) TO ADDR OF
+                                    INDEX-ENTRY
+                               REWRITE INDEX-ENTRY
+                                   INVALID KEY
+                                       MOVE "UNABLE TO REWRITE PROGRAM"
+                                            TO PM-MESSAGE
+                                   NOT INVALID KEY
+                                       SET PM-OK TO TRUE
+                               END-REWRITE
+                           END-IF
+                   END-READ
+               ELSE IF PM-ACTION-REMOVE THEN
+                   READ PROGRAM-INDEX RECORD
+                       INVALID KEY
+                           MOVE "PROGRAM NOT FOUND" TO PM-MESSAGE
+                       NOT INVALID KEY
+                           MOVE ADDR OF INDEX-ENTRY TO OLD-PROGRAM-ADDR
+                           CALL "PROGRAM-HISTORY" USING PM-KEY(1:16),
+                                OLD-PROGRAM-ADDR, PM-REQUESTING-USER,
+                                PH-TIMESTAMP-OUT, PH-RESULT-L
+                           IF NOT PH-SNAPSHOT-OK-L THEN
+                               MOVE "UNABLE TO SNAPSHOT PROGRAM HISTORY"
+                                    TO PM-MESSAGE
+                           ELSE
+                               DELETE PROGRAM-INDEX RECORD
+                                   INVALID KEY
+                                       MOVE "PROGRAM NOT FOUND" TO
+                                            PM-MESSAGE
+                                   NOT INVALID KEY
+                                       SET PM-OK TO TRUE
+                               END-DELETE
+                           END-IF
+                   END-READ
+               ELSE
+                   MOVE "UNKNOWN ACTION CODE" TO PM-MESSAGE
+               END-IF
+               CLOSE PROGRAM-INDEX
+           END-IF.
+
+       AUTHORIZE-PROGRAM-EDIT.
+           MOVE PM-REQUESTING-USER TO AUTH-USER-NAME-L.
+           MOVE PM-KEY(1:16) TO AUTH-PROGRAM-NAME-L.
+           SET AUTH-EDIT-L TO TRUE.
+           CALL "AUTH-CHECK" USING AUTH-USER-NAME-L,
+                AUTH-PROGRAM-NAME-L, AUTH-ACTION-L, AUTH-RESULT-L,
+                AUTH-MESSAGE-L.
+           IF NOT AUTH-GRANTED-L THEN
+               MOVE AUTH-MESSAGE-L TO PM-MESSAGE
+               SET PM-FAILED TO TRUE
+           ELSE IF PM-ACTION-CHANGE THEN
+               PERFORM CHECK-PROGRAM-EDIT-LEVEL.
+
+       CHECK-PROGRAM-EDIT-LEVEL.
+           OPEN INPUT USERS.
+           IF USER-FILE-NOT-FOUND THEN
+               CLOSE USERS
+               MOVE "UNKNOWN USER" TO PM-MESSAGE
+               SET PM-FAILED TO TRUE
+           ELSE
+               MOVE PM-REQUESTING-USER TO USER-NAME
+               READ USERS RECORD
+                   INVALID KEY
+                       MOVE "UNKNOWN USER" TO PM-MESSAGE
+                       SET PM-FAILED TO TRUE
+                   NOT INVALID KEY
+                       MOVE USER-LEVEL TO REQ-USER-LEVEL
+                       MOVE PM-VALUE-1(1:2) TO NEW-PROGRAM-LEVEL
+                       IF NEW-PROGRAM-LEVEL IS GREATER THAN
+                          REQ-USER-LEVEL THEN
+                           MOVE "USER LEVEL TOO LOW TO SET THAT LEVEL"
+                                TO PM-MESSAGE
+                           SET PM-FAILED TO TRUE
+               END-READ
+               CLOSE USERS.
+
+       AUTHORIZE-PROGRAM-ADD.
+           OPEN INPUT USERS.
+           IF USER-FILE-NOT-FOUND THEN
+               CLOSE USERS
+               MOVE "UNKNOWN USER" TO PM-MESSAGE
+               SET PM-FAILED TO TRUE
+           ELSE
+               MOVE PM-REQUESTING-USER TO USER-NAME
+               READ USERS RECORD
+                   INVALID KEY
+                       MOVE "UNKNOWN USER" TO PM-MESSAGE
+                       SET PM-FAILED TO TRUE
+                   NOT INVALID KEY
+                       MOVE PM-VALUE-1(1:2) TO NEW-PROGRAM-LEVEL
+                       IF USER-LEVEL IS LESS THAN NEW-PROGRAM-LEVEL THEN
+                           MOVE "USER LEVEL TOO LOW FOR THAT PROGRAM"
+                                TO PM-MESSAGE
+                           SET PM-FAILED TO TRUE
+                       ELSE
+                           SET PM-OK TO TRUE
+               END-READ
+               CLOSE USERS.
