@@ -0,0 +1,56 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "PROGRAM-INDEX-MIGRATE".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-PROGRAM-INDEX
+               ASSIGN TO "PROGRAM-INDEX"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS OLD-NAME.
+           SELECT NEW-PROGRAM-INDEX
+               ASSIGN TO "PROGRAM-INDEX-NEW"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS NAME OF INDEX-ENTRY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-PROGRAM-INDEX.
+       01 OLD-INDEX-ENTRY.
+           03 OLD-NAME PIC X(16).
+           03 OLD-ADDR PIC 999.
+       FD NEW-PROGRAM-INDEX.
+           COPY PROGXREC.
+
+       WORKING-STORAGE SECTION.
+       01 STATE PIC 9(2) VALUE 0.
+           88 DONE VALUE 10.
+       01 MIGRATE-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "PROGRAM-INDEX MIGRATION: ADDING MIN-LEVEL.".
+           OPEN INPUT OLD-PROGRAM-INDEX.
+           OPEN OUTPUT NEW-PROGRAM-INDEX.
+           PERFORM MIGRATE-PROGRAM-INDEX-ENTRY UNTIL DONE.
+           CLOSE OLD-PROGRAM-INDEX, NEW-PROGRAM-INDEX.
+           DISPLAY MIGRATE-COUNT,
+                   " ENTRIES WRITTEN TO PROGRAM-INDEX-NEW.".
+           DISPLAY "TAKE PROGRAM-INDEX OFFLINE, THEN RENAME ",
+                   "PROGRAM-INDEX-NEW TO PROGRAM-INDEX TO PROMOTE.".
+           EXIT PROGRAM.
+
+       MIGRATE-PROGRAM-INDEX-ENTRY.
+           READ OLD-PROGRAM-INDEX NEXT RECORD
+               AT END MOVE 10 TO STATE.
+           IF NOT DONE THEN
+               MOVE OLD-NAME TO NAME OF INDEX-ENTRY
+               MOVE 0 TO MIN-LEVEL OF INDEX-ENTRY
+               MOVE OLD-ADDR TO ADDR OF INDEX-ENTRY
+               WRITE INDEX-ENTRY
+                   INVALID KEY
+                       DISPLAY "DUPLICATE KEY, SKIPPED: ", OLD-NAME
+                   NOT INVALID KEY
+                       ADD 1 TO MIGRATE-COUNT
+               END-WRITE.
