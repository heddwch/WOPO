@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "PROGRAM-ADMIN".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADMIN-REQUESTS
+               ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD ADMIN-REQUESTS.
+           COPY ADMINREC.
+
+       WORKING-STORAGE SECTION.
+       01 STATE PIC 9(2) VALUE 0.
+           88 DONE VALUE 10.
+       01 PM-FILE-CODE-L PIC X.
+       01 PM-ACTION-CODE-L PIC X.
+       01 PM-REQUESTING-USER-L PIC X(40).
+       01 PM-KEY-L PIC X(50).
+       01 PM-VALUE-1-L PIC X(64).
+       01 PM-VALUE-2-L PIC X(64).
+       01 PM-RESULT-L PIC X.
+           88 PM-OK-L VALUE "Y".
+       01 PM-MESSAGE-L PIC X(120).
+       01 REQUEST-COUNT PIC 9(6) VALUE 0.
+       01 OK-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "PROGRAM ADMINISTRATION BATCH RUN.".
+           OPEN INPUT ADMIN-REQUESTS.
+           PERFORM APPLY-ADMIN-REQUEST UNTIL DONE.
+           CLOSE ADMIN-REQUESTS.
+           DISPLAY REQUEST-COUNT, " REQUESTS PROCESSED, ",
+                   OK-COUNT, " SUCCEEDED.".
+           EXIT PROGRAM.
+
+       APPLY-ADMIN-REQUEST.
+           READ ADMIN-REQUESTS NEXT RECORD
+               AT END MOVE 10 TO STATE.
+           IF NOT DONE THEN
+               ADD 1 TO REQUEST-COUNT
+               MOVE ADMIN-FILE-CODE TO PM-FILE-CODE-L
+               MOVE ADMIN-ACTION-CODE TO PM-ACTION-CODE-L
+               MOVE ADMIN-REQUESTING-USER TO PM-REQUESTING-USER-L
+               MOVE ADMIN-KEY TO PM-KEY-L
+               MOVE ADMIN-VALUE-1 TO PM-VALUE-1-L
+               MOVE ADMIN-VALUE-2 TO PM-VALUE-2-L
+               CALL "PROG-MAINT" USING PM-FILE-CODE-L,
+                    PM-ACTION-CODE-L, PM-REQUESTING-USER-L, PM-KEY-L,
+                    PM-VALUE-1-L, PM-VALUE-2-L, PM-RESULT-L,
+                    PM-MESSAGE-L
+               IF PM-OK-L THEN
+                   ADD 1 TO OK-COUNT
+                   DISPLAY "OK: ", ADMIN-KEY
+               ELSE
+                   DISPLAY "FAILED: ", ADMIN-KEY, " - ", PM-MESSAGE-L.
