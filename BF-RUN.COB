@@ -1,8 +1,85 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "BF-RUN".
 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS CKPT-FILE-STATUS.
+           SELECT INPUT-QUEUE
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS QUEUE-KEY
+               FILE STATUS IS QUEUE-FILE-STATUS.
+           SELECT SPOOL-FILE
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SPOOL-KEY
+               FILE STATUS IS SPOOL-FILE-STATUS.
+           SELECT STATS-FILE
+               ASSIGN TO DISK
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+           03 CKPT-KEY.
+               05 CKPT-CHANNEL-NAME PIC X(50).
+               05 CKPT-PROGRAM-NAME PIC X(16).
+           03 CKPT-IP PIC 999.
+           03 CKPT-OUT-PTR PIC 999.
+           03 CKPT-LOOP-DEPTH PIC 99.
+           03 CKPT-SPOOL-SEQ-NEXT PIC 9(8).
+           03 CKPT-QUEUE-SEQ-NEXT PIC 9(8).
+           03 CKPT-QUEUE-CARRY-LEN PIC 999.
+           03 CKPT-QUEUE-CARRY-DATA PIC X(999).
+           03 CKPT-OUTPUT-BUFFER PIC X(999).
+           03 CKPT-CURRENT-CELL PIC 9(4).
+           03 CKPT-CELL-TABLE.
+               05 CKPT-CELL PIC 999 OCCURS 9999 TIMES.
+       FD INPUT-QUEUE.
+           COPY QUEUEREC.
+       FD SPOOL-FILE.
+           COPY SPOOLREC.
+       FD STATS-FILE.
+           COPY STATSREC.
+
        WORKING-STORAGE SECTION.
+       01 CKPT-FILE-STATUS PIC XX VALUE SPACES.
+           88 CKPT-FILE-OK VALUES "00" "02".
+           88 CKPT-FILE-NOT-FOUND VALUE "35".
+       01 CKPT-IDX PIC 9(4) USAGE COMPUTATIONAL.
+       01 QUEUE-FILE-STATUS PIC XX VALUE SPACES.
+           88 QUEUE-FILE-NOT-FOUND VALUE "35".
+       01 QUEUE-SEQ-NEXT PIC 9(8) VALUE 1.
+       01 QUEUE-RECORD-FOUND-SW PIC X VALUE "N".
+           88 QUEUE-RECORD-FOUND VALUE "Y".
+       01 QUEUE-WAIT-COUNT PIC 9(4) VALUE 0.
+       01 REFILL-WORK PIC X(999) VALUE SPACES.
+       01 REFILL-LEN PIC 999 VALUE 0.
+       01 REFILL-SPACE PIC 999 VALUE 0.
+       01 QUEUE-CARRY-DATA PIC X(999) VALUE SPACES.
+       01 QUEUE-CARRY-LEN PIC 999 VALUE 0.
+       01 QUEUE-CARRY-SHIFT PIC X(999) VALUE SPACES.
+       01 SPOOL-FILE-STATUS PIC XX VALUE SPACES.
+           88 SPOOL-FILE-NOT-FOUND VALUE "35".
+       01 SPOOL-SEQ-NEXT PIC 9(8) VALUE 1.
+       01 STATS-DATE PIC 9(8).
+       01 STATS-TIME PIC 9(8).
+       01 AUTH-USER-NAME-L PIC X(40).
+       01 AUTH-PROGRAM-NAME-L PIC X(16).
+       01 AUTH-ACTION-L PIC X.
+           88 AUTH-RUN-L VALUE "R".
+       01 AUTH-RESULT-L PIC X.
+           88 AUTH-GRANTED-L VALUE "Y".
+       01 AUTH-MESSAGE-L PIC X(120).
        01 STATE USAGE COMPUTATIONAL.
            03 IN-PTR PIC 9(3) VALUE 1.
            03 IP PIC 9(3) VALUE 1.
@@ -54,30 +131,210 @@
        01 BF-CODE PIC X(999).
        01 BF-OUTPUT PIC X(999).
        01 CYCLE-LIMIT PIC 9(8).
+       01 RUN-STATUS PIC 9(2).
+           88 RUN-STATUS-NORMAL VALUE 0.
+           88 RUN-STATUS-CYCLE-LIMIT VALUE 1.
+           88 RUN-STATUS-OUTPUT-OVERFLOW VALUE 2.
+           88 RUN-STATUS-BAD-INPUT VALUE 3.
+           88 RUN-STATUS-BAD-INSTRUCTION VALUE 4.
+           88 RUN-STATUS-UNAUTHORIZED VALUE 5.
+       01 RUN-PROGRAM-NAME PIC X(16).
+       01 RESUME-SWITCH PIC X.
+           88 RESUME-RUN VALUE "Y".
+           88 FRESH-RUN VALUE "N".
+       01 LIVE-FEED-SWITCH PIC X.
+           88 LIVE-FEED-MODE VALUE "Y".
+       01 CHANNEL-NAME-L PIC X(50).
+       01 REQUESTING-USER-L PIC X(40).
+       01 RUN-MESSAGE-L PIC X(120).
 
        PROCEDURE DIVISION USING BF-INPUT, BF-CODE,
-                                BF-OUTPUT, CYCLE-LIMIT.
-           MOVE 1 TO IN-PTR.
-           MOVE 1 TO IP.
+                                BF-OUTPUT, CYCLE-LIMIT, RUN-STATUS,
+                                RUN-PROGRAM-NAME, RESUME-SWITCH,
+                                LIVE-FEED-SWITCH, CHANNEL-NAME-L,
+                                REQUESTING-USER-L, RUN-MESSAGE-L.
            MOVE 0 TO CYCLES.
-           MOVE 1 TO OUT-PTR.
-           MOVE 0 TO LOOP-DEPTH.
+           MOVE SPACES TO RUN-MESSAGE-L.
+           PERFORM AUTHORIZE-RUN.
+           IF RUN-STATUS-UNAUTHORIZED THEN
+               GO TO UNAUTHORIZED-EXIT.
+           MOVE 1 TO IN-PTR.
            MOVE 0 TO LOOP-WORK.
            MOVE 0 TO LOOP-STATE.
-           MOVE SPACES TO BF-OUTPUT.
-           SET CURRENT-CELL TO 1.
-           PERFORM ZERO-CELL VARYING CURRENT-CELL
+           SET RUN-STATUS-CYCLE-LIMIT TO TRUE.
+           PERFORM OPEN-CHECKPOINT.
+           PERFORM OPEN-SPOOL-FILE.
+           IF LIVE-FEED-MODE THEN
+               PERFORM OPEN-INPUT-QUEUE.
+           IF RESUME-RUN THEN
+               PERFORM LOAD-CHECKPOINT
+           ELSE
+               MOVE 1 TO IP
+               MOVE 1 TO OUT-PTR
+               MOVE 0 TO LOOP-DEPTH
+               MOVE 1 TO SPOOL-SEQ-NEXT
+               MOVE 1 TO QUEUE-SEQ-NEXT
+               MOVE 0 TO QUEUE-CARRY-LEN
+               MOVE SPACES TO QUEUE-CARRY-DATA
+               MOVE SPACES TO BF-OUTPUT
+               SET CURRENT-CELL TO 1
+               PERFORM ZERO-CELL VARYING CURRENT-CELL
                              FROM 1 BY 1
-                             UNTIL CURRENT-CELL IS GREATER THAN 9999.
-           SET CURRENT-CELL TO 1.
+                             UNTIL CURRENT-CELL IS GREATER THAN 9999
+               SET CURRENT-CELL TO 1.
       D    MOVE 1 TO DEBUG-CURRENT-CELL.
            PERFORM EXECUTE-INSTRUCTION
                UNTIL CYCLES IS GREATER THAN OR EQUAL TO CYCLE-LIMIT.
+           PERFORM SAVE-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE SPOOL-FILE.
+           IF LIVE-FEED-MODE THEN
+               CLOSE INPUT-QUEUE.
+           PERFORM LOG-STATS.
+           EXIT PROGRAM.
+
+       AUTHORIZE-RUN.
+           MOVE REQUESTING-USER-L TO AUTH-USER-NAME-L.
+           MOVE RUN-PROGRAM-NAME TO AUTH-PROGRAM-NAME-L.
+           SET AUTH-RUN-L TO TRUE.
+           CALL "AUTH-CHECK" USING AUTH-USER-NAME-L,
+                AUTH-PROGRAM-NAME-L, AUTH-ACTION-L, AUTH-RESULT-L,
+                AUTH-MESSAGE-L.
+           IF NOT AUTH-GRANTED-L THEN
+               MOVE AUTH-MESSAGE-L TO RUN-MESSAGE-L
+               SET RUN-STATUS-UNAUTHORIZED TO TRUE.
+
+       UNAUTHORIZED-EXIT.
+           PERFORM LOG-STATS.
            EXIT PROGRAM.
 
        HELL.
+           IF RUN-STATUS-NORMAL THEN
+               PERFORM DELETE-CHECKPOINT
+           ELSE
+               PERFORM SAVE-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+           CLOSE SPOOL-FILE.
+           IF LIVE-FEED-MODE THEN
+               CLOSE INPUT-QUEUE.
+           PERFORM LOG-STATS.
            EXIT PROGRAM.
 
+       LOG-STATS.
+           ACCEPT STATS-DATE FROM DATE YYYYMMDD.
+           ACCEPT STATS-TIME FROM TIME.
+           OPEN EXTEND STATS-FILE.
+           MOVE RUN-PROGRAM-NAME TO STATS-PROGRAM-NAME.
+           STRING STATS-DATE, STATS-TIME(1:6) DELIMITED BY SIZE
+                  INTO STATS-TIMESTAMP.
+           MOVE CYCLES TO STATS-CYCLES.
+           MOVE CYCLE-LIMIT TO STATS-CYCLE-LIMIT.
+           MOVE RUN-STATUS TO STATS-RUN-STATUS.
+           IF RUN-STATUS-NORMAL THEN
+               MOVE "NORMAL" TO STATS-REASON
+           ELSE IF RUN-STATUS-CYCLE-LIMIT THEN
+               MOVE "CYCLE-LIMIT" TO STATS-REASON
+           ELSE IF RUN-STATUS-OUTPUT-OVERFLOW THEN
+               MOVE "OUTPUT-OVERFLOW" TO STATS-REASON
+           ELSE IF RUN-STATUS-BAD-INPUT THEN
+               MOVE "BAD-INPUT" TO STATS-REASON
+           ELSE IF RUN-STATUS-BAD-INSTRUCTION THEN
+               MOVE "BAD-INSTRUCTION" TO STATS-REASON
+           ELSE IF RUN-STATUS-UNAUTHORIZED THEN
+               MOVE "UNAUTHORIZED" TO STATS-REASON
+           ELSE
+               MOVE "UNKNOWN" TO STATS-REASON.
+           WRITE STATS-RECORD.
+           CLOSE STATS-FILE.
+
+       OPEN-INPUT-QUEUE.
+           OPEN I-O INPUT-QUEUE.
+           IF QUEUE-FILE-NOT-FOUND THEN
+               OPEN OUTPUT INPUT-QUEUE
+               CLOSE INPUT-QUEUE
+               OPEN I-O INPUT-QUEUE.
+
+       OPEN-SPOOL-FILE.
+           OPEN I-O SPOOL-FILE.
+           IF SPOOL-FILE-NOT-FOUND THEN
+               OPEN OUTPUT SPOOL-FILE
+               CLOSE SPOOL-FILE
+               OPEN I-O SPOOL-FILE.
+
+       OPEN-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE.
+           IF CKPT-FILE-NOT-FOUND THEN
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE.
+
+       LOAD-CHECKPOINT.
+           MOVE CHANNEL-NAME-L TO CKPT-CHANNEL-NAME.
+           MOVE RUN-PROGRAM-NAME TO CKPT-PROGRAM-NAME.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   MOVE 1 TO IP
+                   MOVE 1 TO OUT-PTR
+                   MOVE 0 TO LOOP-DEPTH
+                   MOVE 1 TO SPOOL-SEQ-NEXT
+                   MOVE 1 TO QUEUE-SEQ-NEXT
+                   MOVE 0 TO QUEUE-CARRY-LEN
+                   MOVE SPACES TO QUEUE-CARRY-DATA
+                   MOVE SPACES TO BF-OUTPUT
+                   SET CURRENT-CELL TO 1
+                   PERFORM ZERO-CELL VARYING CURRENT-CELL
+                               FROM 1 BY 1
+                               UNTIL CURRENT-CELL IS GREATER THAN 9999
+                   SET CURRENT-CELL TO 1
+               NOT INVALID KEY
+                   MOVE CKPT-IP TO IP
+                   MOVE CKPT-OUT-PTR TO OUT-PTR
+                   MOVE CKPT-LOOP-DEPTH TO LOOP-DEPTH
+                   MOVE CKPT-SPOOL-SEQ-NEXT TO SPOOL-SEQ-NEXT
+                   MOVE CKPT-QUEUE-SEQ-NEXT TO QUEUE-SEQ-NEXT
+                   MOVE CKPT-QUEUE-CARRY-LEN TO QUEUE-CARRY-LEN
+                   MOVE CKPT-QUEUE-CARRY-DATA TO QUEUE-CARRY-DATA
+                   MOVE CKPT-OUTPUT-BUFFER TO BF-OUTPUT
+                   PERFORM RESTORE-CELL VARYING CKPT-IDX
+                               FROM 1 BY 1
+                               UNTIL CKPT-IDX IS GREATER THAN 9999
+                   SET CURRENT-CELL TO CKPT-CURRENT-CELL
+           END-READ.
+
+       RESTORE-CELL.
+           SET CURRENT-CELL TO CKPT-IDX.
+           MOVE CKPT-CELL(CKPT-IDX) TO BF-CELL(CURRENT-CELL).
+
+       SAVE-CHECKPOINT.
+           MOVE CHANNEL-NAME-L TO CKPT-CHANNEL-NAME.
+           MOVE RUN-PROGRAM-NAME TO CKPT-PROGRAM-NAME.
+           MOVE IP TO CKPT-IP.
+           MOVE OUT-PTR TO CKPT-OUT-PTR.
+           MOVE LOOP-DEPTH TO CKPT-LOOP-DEPTH.
+           MOVE SPOOL-SEQ-NEXT TO CKPT-SPOOL-SEQ-NEXT.
+           MOVE QUEUE-SEQ-NEXT TO CKPT-QUEUE-SEQ-NEXT.
+           MOVE QUEUE-CARRY-LEN TO CKPT-QUEUE-CARRY-LEN.
+           MOVE QUEUE-CARRY-DATA TO CKPT-QUEUE-CARRY-DATA.
+           MOVE BF-OUTPUT TO CKPT-OUTPUT-BUFFER.
+           PERFORM SNAPSHOT-CELL VARYING CKPT-IDX
+                             FROM 1 BY 1
+                             UNTIL CKPT-IDX IS GREATER THAN 9999.
+           SET CKPT-CURRENT-CELL TO CURRENT-CELL.
+           WRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   REWRITE CHECKPOINT-RECORD.
+
+       SNAPSHOT-CELL.
+           SET CURRENT-CELL TO CKPT-IDX.
+           MOVE BF-CELL(CURRENT-CELL) TO CKPT-CELL(CKPT-IDX).
+
+       DELETE-CHECKPOINT.
+           MOVE CHANNEL-NAME-L TO CKPT-CHANNEL-NAME.
+           MOVE RUN-PROGRAM-NAME TO CKPT-PROGRAM-NAME.
+           DELETE CHECKPOINT-FILE RECORD
+               INVALID KEY
+                   CONTINUE.
+
        ZERO-CELL.
            MOVE 0 TO BF-CELL(CURRENT-CELL).
 
@@ -112,6 +369,7 @@
       D    MOVE CYCLES TO DEBUG-CYCLES.
       D    DISPLAY DEBUG-DISPLAY.
            IF DONE THEN
+               SET RUN-STATUS-NORMAL TO TRUE
       D        DISPLAY "GOING TO HELL"
                GO TO HELL.
            IF BF-LEFT THEN
@@ -139,6 +397,7 @@
                PERFORM DO-END
                MOVE 99 TO LOOP-STATE
            ELSE IF BF-DIE THEN
+               SET RUN-STATUS-BAD-INSTRUCTION TO TRUE
                GO TO HELL.
            ADD 1 TO CYCLES.
 
@@ -175,22 +434,43 @@
            MOVE 99 TO LOOP-STATE.
 
        DO-OUT.
-           IF OUT-PTR < 999 THEN
-               MOVE BF-CELL(CURRENT-CELL) TO CHAR-CODE
-               CALL "DECODE-ASCII" USING ASCII-CHARACTER
-               IF COBOL-STRING IS EQUAL TO SPACES THEN
-                   ADD 1 TO OUT-PTR
-               ELSE
-                   STRING COBOL-STRING,
-                          DELIMITED BY SPACES,
-                          INTO BF-OUTPUT,
-                          WITH POINTER OUT-PTR
-      D            DISPLAY "OUT", I-O-CHARACTER, BF-CELL(CURRENT-CELL)
+           IF OUT-PTR IS NOT LESS THAN 999 THEN
+               PERFORM SPOOL-OUTPUT.
+           MOVE BF-CELL(CURRENT-CELL) TO CHAR-CODE
+           CALL "DECODE-ASCII" USING ASCII-CHARACTER
+           IF COBOL-STRING IS EQUAL TO SPACES THEN
+               ADD 1 TO OUT-PTR
            ELSE
-               GO TO HELL.
+               STRING COBOL-STRING,
+                      DELIMITED BY SPACES,
+                      INTO BF-OUTPUT,
+                      WITH POINTER OUT-PTR
+      D        DISPLAY "OUT", I-O-CHARACTER, BF-CELL(CURRENT-CELL).
            MOVE 99 TO LOOP-STATE.
 
+       SPOOL-OUTPUT.
+           MOVE CHANNEL-NAME-L TO SPOOL-CHANNEL.
+           MOVE RUN-PROGRAM-NAME TO SPOOL-PROGRAM-NAME.
+           MOVE SPOOL-SEQ-NEXT TO SPOOL-SEQUENCE.
+           MOVE BF-OUTPUT TO SPOOL-DATA.
+           WRITE SPOOL-RECORD
+               INVALID KEY
+                   REWRITE SPOOL-RECORD
+                       INVALID KEY
+                           SET RUN-STATUS-OUTPUT-OVERFLOW TO TRUE
+                           GO TO HELL
+                   END-REWRITE
+           END-WRITE.
+           ADD 1 TO SPOOL-SEQ-NEXT.
+           MOVE SPACES TO BF-OUTPUT.
+           MOVE 1 TO OUT-PTR.
+
        DO-IN.
+           IF LIVE-FEED-MODE AND IN-PTR IS GREATER THAN 990 THEN
+               PERFORM REFILL-INPUT-BUFFER
+               IF IN-PTR IS GREATER THAN 990 THEN
+                   SET RUN-STATUS-BAD-INPUT TO TRUE
+                   GO TO HELL.
            UNSTRING BF-INPUT,
                     INTO I-O-CHARACTER,
                     WITH POINTER IN-PTR.
@@ -208,13 +488,77 @@
                             DELIMITED BY "$",
                             INTO COBOL-STRING,
                             WITH POINTER IN-PTR
-               ELSE GO TO HELL
-           ELSE GO TO HELL.
+               ELSE
+                   SET RUN-STATUS-BAD-INPUT TO TRUE
+                   GO TO HELL
+           ELSE
+               SET RUN-STATUS-BAD-INPUT TO TRUE
+               GO TO HELL.
            CALL "ENCODE-ASCII" USING ASCII-CHARACTER.
            MOVE CHAR-CODE TO BF-CELL(CURRENT-CELL).
       D    DISPLAY "IN", I-O-CHARACTER, BF-CELL(CURRENT-CELL).
            MOVE 99 TO LOOP-STATE.
 
+       REFILL-INPUT-BUFFER.
+           COMPUTE REFILL-LEN = 1000 - IN-PTR.
+           IF REFILL-LEN IS GREATER THAN 0 THEN
+               MOVE BF-INPUT(IN-PTR:REFILL-LEN)
+                    TO REFILL-WORK(1:REFILL-LEN)
+           ELSE
+               MOVE 0 TO REFILL-LEN.
+           IF QUEUE-CARRY-LEN IS GREATER THAN 0 THEN
+               PERFORM CONSUME-CARRY
+           ELSE
+               MOVE 0 TO QUEUE-WAIT-COUNT
+               PERFORM READ-NEXT-QUEUE-RECORD
+                   UNTIL QUEUE-RECORD-FOUND
+                      OR QUEUE-WAIT-COUNT IS GREATER THAN 9999
+               IF QUEUE-RECORD-FOUND THEN
+                   MOVE QUEUE-DATA TO QUEUE-CARRY-DATA
+                   MOVE 999 TO QUEUE-CARRY-LEN
+                   PERFORM CONSUME-CARRY.
+
+       CONSUME-CARRY.
+           COMPUTE REFILL-SPACE = 999 - REFILL-LEN.
+           IF REFILL-SPACE IS GREATER THAN 0 THEN
+               IF QUEUE-CARRY-LEN IS LESS THAN OR EQUAL TO REFILL-SPACE
+                   THEN
+                   MOVE QUEUE-CARRY-DATA(1:QUEUE-CARRY-LEN)
+                        TO REFILL-WORK(REFILL-LEN + 1:QUEUE-CARRY-LEN)
+                   ADD QUEUE-CARRY-LEN TO REFILL-LEN
+                   MOVE 0 TO QUEUE-CARRY-LEN
+                   MOVE SPACES TO QUEUE-CARRY-DATA
+               ELSE
+                   MOVE QUEUE-CARRY-DATA(1:REFILL-SPACE)
+                        TO REFILL-WORK(REFILL-LEN + 1:REFILL-SPACE)
+                   MOVE QUEUE-CARRY-DATA(REFILL-SPACE + 1:
+                            QUEUE-CARRY-LEN - REFILL-SPACE)
+                        TO QUEUE-CARRY-SHIFT(1:
+                            QUEUE-CARRY-LEN - REFILL-SPACE)
+                   SUBTRACT REFILL-SPACE FROM QUEUE-CARRY-LEN
+                   MOVE QUEUE-CARRY-SHIFT(1:QUEUE-CARRY-LEN)
+                        TO QUEUE-CARRY-DATA(1:QUEUE-CARRY-LEN)
+                   MOVE SPACES TO QUEUE-CARRY-SHIFT
+                   ADD REFILL-SPACE TO REFILL-LEN.
+           MOVE REFILL-WORK TO BF-INPUT.
+           MOVE 1 TO IN-PTR.
+           MOVE SPACES TO REFILL-WORK.
+
+       READ-NEXT-QUEUE-RECORD.
+           MOVE "N" TO QUEUE-RECORD-FOUND-SW.
+           MOVE CHANNEL-NAME-L TO QUEUE-CHANNEL.
+           MOVE QUEUE-SEQ-NEXT TO QUEUE-SEQUENCE.
+           READ INPUT-QUEUE RECORD
+               INVALID KEY
+                   ADD 1 TO QUEUE-WAIT-COUNT
+               NOT INVALID KEY
+                   MOVE "Y" TO QUEUE-RECORD-FOUND-SW
+                   ADD 1 TO QUEUE-SEQ-NEXT
+                   DELETE INPUT-QUEUE RECORD
+                       INVALID KEY CONTINUE
+                   END-DELETE
+           END-READ.
+
        DO-BEGIN.
            IF BF-CELL(CURRENT-CELL) IS EQUAL TO 0 THEN
                MOVE LOOP-DEPTH TO LOOP-WORK
