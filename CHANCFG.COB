@@ -0,0 +1,78 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CHANNEL-CONFIG".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHANNELS
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CHANNEL-NAME.
+           SELECT CONFIG
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CONFIG-KEY.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHANNELS.
+           COPY CHANREC.
+       FD CONFIG.
+           COPY CONFIGREC.
+
+       WORKING-STORAGE SECTION.
+       01 CHAN-STATE PIC 9(2) VALUE 0.
+           88 CHAN-DONE VALUE 10.
+       01 OVERRIDE-IDX PIC 99 VALUE 0.
+
+       LINKAGE SECTION.
+       01 CHCFG-CHANNEL-NAME PIC X(50).
+       01 CHCFG-CONFIG-KEY PIC X(16).
+       01 CHCFG-VALUE PIC X(64).
+       01 CHCFG-FOUND PIC X.
+           88 CHCFG-RESOLVED VALUE "Y".
+
+       PROCEDURE DIVISION USING CHCFG-CHANNEL-NAME, CHCFG-CONFIG-KEY,
+                                CHCFG-VALUE, CHCFG-FOUND.
+           MOVE "N" TO CHCFG-FOUND.
+           MOVE SPACES TO CHCFG-VALUE.
+           OPEN INPUT CHANNELS.
+           PERFORM SCAN-CHANNEL UNTIL CHAN-DONE.
+           CLOSE CHANNELS.
+           IF NOT CHCFG-RESOLVED THEN
+               PERFORM LOOKUP-GLOBAL-CONFIG.
+           EXIT PROGRAM.
+
+       SCAN-CHANNEL.
+           READ CHANNELS NEXT RECORD
+               AT END MOVE 10 TO CHAN-STATE.
+           IF NOT CHAN-DONE THEN
+               IF CHANNEL-NAME IS EQUAL TO CHCFG-CHANNEL-NAME THEN
+                   MOVE 1 TO OVERRIDE-IDX
+                   PERFORM SCAN-OVERRIDE
+                       UNTIL OVERRIDE-IDX IS GREATER THAN
+                             CHANNEL-OVERRIDE-COUNT
+                          OR CHCFG-RESOLVED
+                   MOVE 10 TO CHAN-STATE.
+
+       SCAN-OVERRIDE.
+           IF CHANNEL-OVERRIDE-KEY(OVERRIDE-IDX) IS EQUAL TO
+              CHCFG-CONFIG-KEY THEN
+               MOVE CHANNEL-OVERRIDE-VALUE(OVERRIDE-IDX) TO CHCFG-VALUE
+               MOVE "Y" TO CHCFG-FOUND
+           ELSE
+               ADD 1 TO OVERRIDE-IDX.
+
+       LOOKUP-GLOBAL-CONFIG.
+           OPEN INPUT CONFIG.
+           MOVE CHCFG-CONFIG-KEY TO CONFIG-KEY.
+           READ CONFIG RECORD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CONFIG-VALUE TO CHCFG-VALUE
+                   MOVE "Y" TO CHCFG-FOUND
+           END-READ.
+           CLOSE CONFIG.
