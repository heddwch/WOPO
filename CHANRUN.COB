@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CHANNEL-RUN".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHANNELS
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CHANNEL-NAME.
+           SELECT PROGRAM-INDEX
+               ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS NAME OF INDEX-ENTRY.
+           SELECT PROGRAM-CODE
+               ASSIGN TO DISK
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS PROGRAM-IP.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CHANNELS.
+           COPY CHANREC.
+       FD PROGRAM-INDEX.
+           COPY PROGXREC.
+       FD PROGRAM-CODE.
+           COPY PROGCREC.
+
+       WORKING-STORAGE SECTION.
+       01 STATE PIC 9(2) VALUE 0.
+           88 DONE VALUE 10.
+       01 PROGRAM-IP PIC 999.
+       01 PROGRAM-FOUND-SW PIC X VALUE "N".
+           88 CHAN-PROGRAM-FOUND VALUE "Y".
+       01 BUILD-PTR PIC 9(3).
+       01 RUN-BF-INPUT PIC X(999) VALUE SPACES.
+       01 RUN-BF-CODE PIC X(999) VALUE SPACES.
+       01 RUN-BF-OUTPUT PIC X(999) VALUE SPACES.
+       01 RUN-CYCLE-LIMIT PIC 9(8) VALUE 1000.
+       01 RUN-STATUS-L PIC 9(2).
+       01 RUN-RESUME-SWITCH PIC X VALUE "N".
+       01 RUN-LIVE-FEED-SWITCH PIC X VALUE "N".
+       01 RUN-REQUESTING-USER PIC X(40) VALUE "SCHEDULER".
+       01 RUN-MESSAGE-L PIC X(120).
+       01 CFG-KEY-L PIC X(16) VALUE "CYCLE-LIMIT".
+       01 CFG-VALUE-L PIC X(64).
+       01 CFG-FOUND-L PIC X.
+           88 CFG-RESOLVED-L VALUE "Y".
+       01 CFG-CYCLE-LIMIT-L PIC 9(8).
+
+       PROCEDURE DIVISION.
+           DISPLAY "CHANNEL RUN: DRIVING EACH CHANNEL'S DEFAULT ",
+                   "PROGRAM.".
+           OPEN INPUT CHANNELS.
+           PERFORM RUN-CHANNEL-ENTRY UNTIL DONE.
+           CLOSE CHANNELS.
+           EXIT PROGRAM.
+
+       RUN-CHANNEL-ENTRY.
+           READ CHANNELS NEXT RECORD
+               AT END MOVE 10 TO STATE.
+           IF NOT DONE THEN
+               IF CHANNEL-PROGRAM IS EQUAL TO SPACES THEN
+                   DISPLAY "CHANNEL ", CHANNEL-NAME,
+                           " HAS NO DEFAULT PROGRAM, SKIPPED."
+               ELSE
+                   PERFORM RUN-ONE-CHANNEL.
+
+       RUN-ONE-CHANNEL.
+           PERFORM LOAD-CHANNEL-PROGRAM.
+           IF CHAN-PROGRAM-FOUND THEN
+               PERFORM RESOLVE-CHANNEL-CYCLE-LIMIT
+               PERFORM RESOLVE-CHANNEL-RESUME
+               PERFORM RESOLVE-CHANNEL-LIVE-FEED
+               MOVE SPACES TO RUN-BF-OUTPUT
+               CALL "BF-RUN" USING RUN-BF-INPUT, RUN-BF-CODE,
+                    RUN-BF-OUTPUT, CFG-CYCLE-LIMIT-L, RUN-STATUS-L,
+                    CHANNEL-PROGRAM, RUN-RESUME-SWITCH,
+                    RUN-LIVE-FEED-SWITCH, CHANNEL-NAME,
+                    RUN-REQUESTING-USER, RUN-MESSAGE-L
+               DISPLAY "CHANNEL ", CHANNEL-NAME, " PROGRAM ",
+                       CHANNEL-PROGRAM, " STATUS ", RUN-STATUS-L,
+                       " ", RUN-MESSAGE-L
+               DISPLAY RUN-BF-OUTPUT
+           ELSE
+               DISPLAY "CHANNEL ", CHANNEL-NAME, " PROGRAM ",
+                       CHANNEL-PROGRAM,
+                       " NOT FOUND IN PROGRAM-INDEX, SKIPPED.".
+
+       LOAD-CHANNEL-PROGRAM.
+           MOVE "N" TO PROGRAM-FOUND-SW.
+           MOVE SPACES TO RUN-BF-CODE.
+           MOVE 1 TO BUILD-PTR.
+           OPEN INPUT PROGRAM-INDEX, PROGRAM-CODE.
+           MOVE CHANNEL-PROGRAM TO NAME OF INDEX-ENTRY.
+           READ PROGRAM-INDEX RECORD
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE "Y" TO PROGRAM-FOUND-SW
+                   MOVE ADDR OF INDEX-ENTRY TO PROGRAM-IP
+                   PERFORM APPEND-INSTRUCTION UNTIL DONE
+                   MOVE 0 TO STATE
+           END-READ.
+           CLOSE PROGRAM-INDEX, PROGRAM-CODE.
+
+       APPEND-INSTRUCTION.
+           READ PROGRAM-CODE RECORD
+               AT END MOVE 10 TO STATE.
+           IF NOT DONE THEN
+               STRING INSTRUCTION-RECORD DELIMITED BY SPACE
+                      INTO RUN-BF-CODE WITH POINTER BUILD-PTR
+               IF NEXT-IP OF PROGRAM-RECORD IS EQUAL TO 999 THEN
+                   MOVE 10 TO STATE
+               ELSE
+                   MOVE NEXT-IP OF PROGRAM-RECORD TO PROGRAM-IP.
+
+       RESOLVE-CHANNEL-CYCLE-LIMIT.
+           MOVE "CYCLE-LIMIT" TO CFG-KEY-L.
+           CALL "CHANNEL-CONFIG" USING CHANNEL-NAME, CFG-KEY-L,
+                CFG-VALUE-L, CFG-FOUND-L.
+           IF CFG-RESOLVED-L THEN
+               MOVE CFG-VALUE-L(1:8) TO CFG-CYCLE-LIMIT-L
+           ELSE
+               MOVE RUN-CYCLE-LIMIT TO CFG-CYCLE-LIMIT-L.
+
+       RESOLVE-CHANNEL-RESUME.
+           MOVE "RESUME-MODE" TO CFG-KEY-L.
+           CALL "CHANNEL-CONFIG" USING CHANNEL-NAME, CFG-KEY-L,
+                CFG-VALUE-L, CFG-FOUND-L.
+           IF CFG-RESOLVED-L AND CFG-VALUE-L(1:1) IS EQUAL TO "Y" THEN
+               MOVE "Y" TO RUN-RESUME-SWITCH
+           ELSE
+               MOVE "N" TO RUN-RESUME-SWITCH.
+
+       RESOLVE-CHANNEL-LIVE-FEED.
+           MOVE "LIVE-FEED-MODE" TO CFG-KEY-L.
+           CALL "CHANNEL-CONFIG" USING CHANNEL-NAME, CFG-KEY-L,
+                CFG-VALUE-L, CFG-FOUND-L.
+           IF CFG-RESOLVED-L AND CFG-VALUE-L(1:1) IS EQUAL TO "Y" THEN
+               MOVE "Y" TO RUN-LIVE-FEED-SWITCH
+           ELSE
+               MOVE "N" TO RUN-LIVE-FEED-SWITCH.
