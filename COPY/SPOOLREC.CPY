@@ -0,0 +1,6 @@
+       01 SPOOL-RECORD.
+           03 SPOOL-KEY.
+               05 SPOOL-CHANNEL PIC X(50).
+               05 SPOOL-PROGRAM-NAME PIC X(16).
+               05 SPOOL-SEQUENCE PIC 9(8).
+           03 SPOOL-DATA PIC X(999).
