@@ -0,0 +1,4 @@
+       01 PROGRAM-RECORD.
+           03 INSTRUCTION-RECORD PIC X(999).
+           03 PREV-IP PIC 999.
+           03 NEXT-IP PIC 999.
