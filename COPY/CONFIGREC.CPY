@@ -0,0 +1,3 @@
+       01 CONFIG-RECORD.
+           03 CONFIG-KEY PIC X(16).
+           03 CONFIG-VALUE PIC X(64).
