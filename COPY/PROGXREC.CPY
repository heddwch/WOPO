@@ -0,0 +1,4 @@
+       01 INDEX-ENTRY.
+           03 NAME PIC X(16).
+           03 MIN-LEVEL PIC 9(2).
+           03 ADDR PIC 999.
