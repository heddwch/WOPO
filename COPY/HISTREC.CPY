@@ -0,0 +1,9 @@
+       01 HISTORY-RECORD.
+           03 HIST-KEY.
+               05 HIST-NAME PIC X(16).
+               05 HIST-TIMESTAMP PIC X(16).
+               05 HIST-IP PIC 999.
+           03 HIST-INSTRUCTION-RECORD PIC X(999).
+           03 HIST-PREV-IP PIC 999.
+           03 HIST-NEXT-IP PIC 999.
+           03 HIST-REQUESTING-USER PIC X(40).
