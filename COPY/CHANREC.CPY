@@ -0,0 +1,7 @@
+       01 CHANNEL-RECORD.
+           03 CHANNEL-NAME PIC X(50).
+           03 CHANNEL-PROGRAM PIC X(16).
+           03 CHANNEL-OVERRIDE-COUNT PIC 9(2).
+           03 CHANNEL-OVERRIDE OCCURS 10 TIMES.
+               05 CHANNEL-OVERRIDE-KEY PIC X(16).
+               05 CHANNEL-OVERRIDE-VALUE PIC X(64).
