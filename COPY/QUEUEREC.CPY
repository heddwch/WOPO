@@ -0,0 +1,5 @@
+       01 QUEUE-RECORD.
+           03 QUEUE-KEY.
+               05 QUEUE-CHANNEL PIC X(50).
+               05 QUEUE-SEQUENCE PIC 9(8).
+           03 QUEUE-DATA PIC X(999).
