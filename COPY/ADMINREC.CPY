@@ -0,0 +1,7 @@
+       01 ADMIN-REQUEST.
+           03 ADMIN-FILE-CODE PIC X.
+           03 ADMIN-ACTION-CODE PIC X.
+           03 ADMIN-REQUESTING-USER PIC X(40).
+           03 ADMIN-KEY PIC X(50).
+           03 ADMIN-VALUE-1 PIC X(64).
+           03 ADMIN-VALUE-2 PIC X(64).
