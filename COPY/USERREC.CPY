@@ -0,0 +1,3 @@
+       01 USER-RECORD.
+           03 USER-NAME PIC X(40).
+           03 USER-LEVEL PIC 9(2).
