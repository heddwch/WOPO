@@ -0,0 +1,7 @@
+       01 STATS-RECORD.
+           03 STATS-PROGRAM-NAME PIC X(16).
+           03 STATS-TIMESTAMP PIC X(14).
+           03 STATS-CYCLES PIC 9(8).
+           03 STATS-CYCLE-LIMIT PIC 9(8).
+           03 STATS-RUN-STATUS PIC 9(2).
+           03 STATS-REASON PIC X(20).
