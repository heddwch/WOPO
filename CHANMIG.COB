@@ -0,0 +1,55 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. "CHANNEL-MIGRATE".
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-CHANNELS
+               ASSIGN TO "CHANNELS"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT NEW-CHANNELS
+               ASSIGN TO "CHANNELS-NEW"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CHANNEL-NAME.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD OLD-CHANNELS.
+       01 OLD-CHANNEL-RECORD.
+           03 OLD-CHANNEL-NAME PIC X(50).
+       FD NEW-CHANNELS.
+           COPY CHANREC.
+
+       WORKING-STORAGE SECTION.
+       01 STATE PIC 9(2) VALUE 0.
+           88 DONE VALUE 10.
+       01 MIGRATE-COUNT PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+           DISPLAY "CHANNELS MIGRATION: ADDING CHANNEL-PROGRAM ",
+                   "AND OVERRIDE TABLE, SEQUENTIAL TO INDEXED.".
+           OPEN INPUT OLD-CHANNELS.
+           OPEN OUTPUT NEW-CHANNELS.
+           PERFORM MIGRATE-CHANNEL-ENTRY UNTIL DONE.
+           CLOSE OLD-CHANNELS, NEW-CHANNELS.
+           DISPLAY MIGRATE-COUNT,
+                   " ENTRIES WRITTEN TO CHANNELS-NEW.".
+           DISPLAY "TAKE CHANNELS OFFLINE, THEN RENAME ",
+                   "CHANNELS-NEW TO CHANNELS TO PROMOTE.".
+           EXIT PROGRAM.
+
+       MIGRATE-CHANNEL-ENTRY.
+           READ OLD-CHANNELS NEXT RECORD
+               AT END MOVE 10 TO STATE.
+           IF NOT DONE THEN
+               MOVE OLD-CHANNEL-NAME TO CHANNEL-NAME
+               MOVE SPACES TO CHANNEL-PROGRAM
+               MOVE 0 TO CHANNEL-OVERRIDE-COUNT
+               WRITE CHANNEL-RECORD
+                   INVALID KEY
+                       DISPLAY "DUPLICATE KEY, SKIPPED: ",
+                               OLD-CHANNEL-NAME
+                   NOT INVALID KEY
+                       ADD 1 TO MIGRATE-COUNT
+               END-WRITE.
